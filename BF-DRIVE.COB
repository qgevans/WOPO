@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "BF-DRIVE".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BF-JOB-CONTROL ASSIGN TO "BFJOBS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-JOB-CONTROL-STATUS.
+           SELECT OPTIONAL BF-DELIVERY
+               ASSIGN TO DYNAMIC WS-DELIVERY-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DELIVERY-STATUS.
+           SELECT BF-SPOOL-IN ASSIGN TO DYNAMIC WS-OVERFLOW-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SPOOL-IN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BF-JOB-CONTROL.
+       01 BF-JOB-RECORD.
+           03 JR-JOB-ID PIC X(8).
+           03 JR-BF-CODE PIC X(512).
+           03 JR-BF-INPUT PIC X(512).
+           03 JR-CYCLE-LIMIT PIC 9(5).
+           03 JR-WRAP-SWITCH PIC X.
+           03 JR-INPUT-MODE PIC X.
+           03 JR-INPUT-DSNAME PIC X(64).
+           03 JR-CHECKPOINT-SWITCH PIC X.
+           03 JR-RESTART-SWITCH PIC X.
+           03 JR-RESTART-DSNAME PIC X(64).
+           03 JR-OVERFLOW-DSNAME PIC X(64).
+           03 JR-OUTPUT-DSNAME PIC X(64).
+
+       FD BF-DELIVERY.
+       01 BF-DELIVERY-REC.
+           03 DLVR-LEN PIC 999.
+           03 DLVR-DATA PIC X(512).
+
+       FD BF-SPOOL-IN.
+       01 BF-SPOOL-IN-REC.
+           03 SPIN-LEN PIC 999.
+           03 SPIN-DATA PIC X(512).
+
+       WORKING-STORAGE SECTION.
+       01 WS-EOF-SWITCH PIC X VALUE "N".
+           88 JOB-CONTROL-EOF VALUE "Y".
+       01 WS-DELIVERY-DSNAME PIC X(64).
+       01 WS-OVERFLOW-DSNAME PIC X(64).
+       01 WS-FILE-STATUSES.
+           03 WS-JOB-CONTROL-STATUS PIC XX.
+           03 WS-DELIVERY-STATUS PIC XX.
+           03 WS-SPOOL-IN-STATUS PIC XX.
+       01 WS-JOB-COUNT PIC 9(5) VALUE 0.
+       01 WS-ED-STATUS PIC Z9.
+       01 WS-ED-CYCLES PIC ZZZZ9.
+       COPY BFIO.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT BF-JOB-CONTROL.
+           IF WS-JOB-CONTROL-STATUS NOT = "00"
+               DISPLAY "BF-DRIVE: UNABLE TO OPEN BFJOBS, STATUS="
+                       WS-JOB-CONTROL-STATUS
+           ELSE
+               PERFORM UNTIL JOB-CONTROL-EOF
+                   READ BF-JOB-CONTROL
+                       AT END SET JOB-CONTROL-EOF TO TRUE
+                       NOT AT END PERFORM PROCESS-ONE-JOB
+                   END-READ
+               END-PERFORM
+               CLOSE BF-JOB-CONTROL
+           END-IF.
+           DISPLAY "BF-DRIVE COMPLETE, JOBS RUN: " WS-JOB-COUNT.
+           STOP RUN.
+
+       PROCESS-ONE-JOB.
+           ADD 1 TO WS-JOB-COUNT.
+           PERFORM BUILD-BF-I-O.
+           CALL "BF-RUN" USING BF-I-O.
+           MOVE BF-STATUS TO WS-ED-STATUS.
+           MOVE BF-CYCLES-USED TO WS-ED-CYCLES.
+           DISPLAY "JOB=" JR-JOB-ID
+                   " STATUS=" WS-ED-STATUS
+                   " CYCLES=" WS-ED-CYCLES
+                   "/" JR-CYCLE-LIMIT.
+           PERFORM DELIVER-OUTPUT.
+
+       BUILD-BF-I-O.
+           MOVE JR-BF-CODE TO BF-CODE.
+           MOVE JR-BF-INPUT TO BF-INPUT.
+           MOVE JR-CYCLE-LIMIT TO CYCLE-LIMIT.
+           MOVE JR-JOB-ID TO BF-JOB-ID.
+           MOVE JR-WRAP-SWITCH TO BF-WRAP-SWITCH.
+           MOVE JR-INPUT-MODE TO BF-INPUT-MODE.
+           MOVE JR-INPUT-DSNAME TO BF-INPUT-DSNAME.
+           MOVE JR-CHECKPOINT-SWITCH TO BF-CHECKPOINT-SWITCH.
+           MOVE JR-RESTART-SWITCH TO BF-RESTART-SWITCH.
+           MOVE JR-RESTART-DSNAME TO BF-RESTART-DSNAME.
+           MOVE JR-OVERFLOW-DSNAME TO BF-OVERFLOW-DSNAME.
+           MOVE "N" TO BF-OUTPUT-OVERFLOW-FLAG.
+           MOVE "N" TO BF-CHECKPOINT-SAVED-FLAG.
+
+       DELIVER-OUTPUT.
+           MOVE JR-OUTPUT-DSNAME TO WS-DELIVERY-DSNAME.
+           IF JR-RESTART-SWITCH = "Y"
+               OPEN EXTEND BF-DELIVERY
+               IF WS-DELIVERY-STATUS NOT = "00"
+                      AND WS-DELIVERY-STATUS NOT = "05"
+                   OPEN OUTPUT BF-DELIVERY
+               END-IF
+           ELSE
+               OPEN OUTPUT BF-DELIVERY
+           END-IF.
+           IF WS-DELIVERY-STATUS NOT = "00"
+                  AND WS-DELIVERY-STATUS NOT = "05"
+               DISPLAY "BF-DRIVE: UNABLE TO OPEN DELIVERY DATASET "
+                       WS-DELIVERY-DSNAME " STATUS=" WS-DELIVERY-STATUS
+           ELSE
+               IF BF-OUTPUT-OVERFLOWED
+                   PERFORM COPY-SPOOL-TO-DELIVERY
+               END-IF
+               MOVE BF-OUTPUT-LEN TO DLVR-LEN
+               MOVE SPACES TO DLVR-DATA
+               IF BF-OUTPUT-LEN > 0
+                   MOVE BF-OUTPUT(1:BF-OUTPUT-LEN)
+                       TO DLVR-DATA(1:BF-OUTPUT-LEN)
+               END-IF
+               WRITE BF-DELIVERY-REC
+               CLOSE BF-DELIVERY
+           END-IF.
+
+       COPY-SPOOL-TO-DELIVERY.
+           MOVE JR-OVERFLOW-DSNAME TO WS-OVERFLOW-DSNAME.
+           OPEN INPUT BF-SPOOL-IN.
+           IF WS-SPOOL-IN-STATUS = "00"
+               PERFORM UNTIL WS-SPOOL-IN-STATUS NOT = "00"
+                   READ BF-SPOOL-IN
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE SPIN-LEN TO DLVR-LEN
+                           MOVE SPACES TO DLVR-DATA
+                           MOVE SPIN-DATA(1:SPIN-LEN)
+                               TO DLVR-DATA(1:SPIN-LEN)
+                           WRITE BF-DELIVERY-REC
+                   END-READ
+               END-PERFORM
+               CLOSE BF-SPOOL-IN
+               OPEN OUTPUT BF-SPOOL-IN
+               CLOSE BF-SPOOL-IN
+           END-IF.
