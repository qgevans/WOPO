@@ -0,0 +1,34 @@
+       01 BF-I-O.
+           03 BF-INPUT PIC X(512).
+           03 BF-CODE PIC X(512).
+           03 BF-OUTPUT PIC X(512).
+           03 BF-OUTPUT-LEN PIC 9(3).
+           03 CYCLE-LIMIT PIC 9(5).
+           03 BF-JOB-ID PIC X(8).
+           03 BF-WRAP-SWITCH PIC X.
+               88 BF-WRAP-ON VALUE "Y".
+               88 BF-WRAP-OFF VALUE "N".
+           03 BF-INPUT-MODE PIC X.
+               88 BF-INPUT-FROM-FIELD VALUE "F".
+               88 BF-INPUT-FROM-DATASET VALUE "D".
+           03 BF-INPUT-DSNAME PIC X(64).
+           03 BF-CHECKPOINT-SWITCH PIC X.
+               88 BF-CHECKPOINT-ON VALUE "Y".
+               88 BF-CHECKPOINT-OFF VALUE "N".
+           03 BF-RESTART-SWITCH PIC X.
+               88 BF-RESTART-REQUESTED VALUE "Y".
+               88 BF-RESTART-NOT-REQUESTED VALUE "N".
+           03 BF-RESTART-DSNAME PIC X(64).
+           03 BF-OVERFLOW-DSNAME PIC X(64).
+           03 BF-OUTPUT-OVERFLOW-FLAG PIC X.
+               88 BF-OUTPUT-OVERFLOWED VALUE "Y".
+           03 BF-STATUS PIC 99.
+               88 BF-STATUS-CYCLE-LIMIT VALUE 0.
+               88 BF-STATUS-DIE VALUE 1.
+               88 BF-STATUS-TAPE-OVERRUN VALUE 2.
+               88 BF-STATUS-NEST-TOO-DEEP VALUE 3.
+               88 BF-STATUS-INPUT-EXHAUSTED VALUE 4.
+               88 BF-STATUS-OUTPUT-FAILURE VALUE 5.
+           03 BF-CYCLES-USED PIC 9(5).
+           03 BF-CHECKPOINT-SAVED-FLAG PIC X.
+               88 BF-CHECKPOINT-SAVED VALUE "Y".
