@@ -0,0 +1,19 @@
+//BFDRIVE  JOB (ACCTNO),'BF BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* Batch driver step for the Brainfuck interpreter (BF-RUN).
+//* Reads one job-control record per BF program from BFJOBS and
+//* delivers each job's output to a per-job dataset named in the
+//* job-control record itself.
+//*
+//STEP1    EXEC PGM=BF-DRIVE
+//STEPLIB  DD DSN=&SYSUID..BF.LOADLIB,DISP=SHR
+//BFJOBS   DD DSN=&SYSUID..BF.JOBCTL,DISP=SHR
+//BFTRACE  DD DSN=&SYSUID..BF.TRACELOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=250)
+//BFAUDIT  DD DSN=&SYSUID..BF.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=150)
+//SYSOUT   DD SYSOUT=*
+//SYSPRINT DD SYSOUT=*
