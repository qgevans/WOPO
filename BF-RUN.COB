@@ -1,22 +1,72 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "BF-RUN".
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BF-EXT-INPUT ASSIGN TO DYNAMIC WS-EXT-INPUT-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXT-INPUT-STATUS.
+           SELECT OPTIONAL BF-OVERFLOW-OUT
+               ASSIGN TO DYNAMIC WS-OVERFLOW-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-OVERFLOW-STATUS.
+           SELECT BF-RESTART-FILE ASSIGN TO DYNAMIC WS-RESTART-DSNAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+           SELECT OPTIONAL BF-TRACE-LOG ASSIGN TO "BFTRACE"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRACE-STATUS.
+           SELECT OPTIONAL BF-AUDIT-LOG ASSIGN TO "BFAUDIT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BF-EXT-INPUT.
+       01 BF-EXT-INPUT-REC PIC X(1).
+
+       FD BF-OVERFLOW-OUT.
+       01 BF-OVERFLOW-REC.
+           03 OVFL-LEN PIC 999.
+           03 OVFL-DATA PIC X(512).
+
+       FD BF-RESTART-FILE.
+       01 BF-RESTART-REC.
+           03 CKPT-JOB-ID PIC X(8).
+           03 CKPT-IP PIC 9(3).
+           03 CKPT-IN-PTR PIC 9(3).
+           03 CKPT-OUT-PTR PIC 9(3).
+           03 CKPT-CYCLES PIC 9(5).
+           03 CKPT-LOOP-DEPTH PIC 99.
+           03 CKPT-CELL-PTR PIC 9(4).
+           03 CKPT-MEMORY.
+               05 CKPT-CELL PIC S999
+                           USAGE COMPUTATIONAL
+                           OCCURS 9999 TIMES.
+
+       FD BF-TRACE-LOG.
+       01 BF-TRACE-REC PIC X(250).
+
+       FD BF-AUDIT-LOG.
+       01 BF-AUDIT-REC PIC X(150).
+
        WORKING-STORAGE SECTION.
        01 STATE USAGE COMPUTATIONAL.
            03 IN-PTR PIC 9(3) VALUE 1.
            03 IP PIC 9(3) VALUE 1.
            03 CYCLES PIC 9(5) VALUE 0.
+           03 CYCLE-TARGET PIC 9(5) VALUE 0.
            03 OUT-PTR PIC 9(3) VALUE 1.
-           03 LOOP-DEPTH PIC 9 VALUE 0.
-           03 LOOP-WORK PIC 9 VALUE 0.
+           03 LOOP-DEPTH PIC 99 VALUE 0.
+           03 LOOP-WORK PIC 99 VALUE 0.
            03 LOOP-STATE PIC 99 VALUE 0.
                88 DONE VALUE 99.
        01 BF-MEMORY.
            03 BF-CELL PIC S999
                        USAGE COMPUTATIONAL
                        OCCURS 9999 TIMES
-                           INDEXED BY CURRENT-CELL.
+                           INDEXED BY CURRENT-CELL DUMP-CELL.
        01 CURRENT-INSTRUCTION PIC X.
            88 BF-LEFT VALUE "<".
            88 BF-RIGHT VALUE ">".
@@ -26,44 +76,142 @@
            88 BF-IN VALUE ",".
            88 BF-BEGIN VALUE "(".
            88 BF-END VALUE ")".
-	   88 BF-DIE VALUE "$".
+           88 BF-DIE VALUE "$".
        01 I-O-CHARACTER PIC X.
            88 ESCAPE-CHAR VALUE "$".
        01 CONVERSION.
            03 CHAR-CODE PIC 999.
            03 COBOL-STRING PIC X(6).
+       01 HEX-DIGITS PIC X(16) VALUE "0123456789ABCDEF".
+       01 HEX-WORK.
+           03 HEX-HI PIC 99.
+           03 HEX-LO PIC 99.
+       01 WS-OUT-LEN PIC 9 VALUE 1.
+       01 WS-CHUNK-LEN PIC 999.
+       01 WS-ESCAPE-POS PIC 9.
+       01 WS-FILE-NAMES.
+           03 WS-EXT-INPUT-DSNAME PIC X(64).
+           03 WS-OVERFLOW-DSNAME PIC X(64).
+           03 WS-RESTART-DSNAME PIC X(64).
+       01 WS-FILE-SWITCHES.
+           03 WS-EXT-INPUT-OPEN PIC X VALUE "N".
+               88 EXT-INPUT-FILE-OPEN VALUE "Y".
+           03 WS-EXT-INPUT-EOF PIC X VALUE "N".
+               88 EXT-INPUT-AT-EOF VALUE "Y".
+           03 WS-OVERFLOW-OPEN PIC X VALUE "N".
+               88 OVERFLOW-FILE-OPEN VALUE "Y".
+           03 WS-NO-CHECKPOINT PIC X VALUE "N".
+               88 NO-CHECKPOINT-FOUND VALUE "Y".
+       01 WS-FILE-STATUSES.
+           03 WS-EXT-INPUT-STATUS PIC XX.
+           03 WS-OVERFLOW-STATUS PIC XX.
+           03 WS-RESTART-STATUS PIC XX.
+           03 WS-TRACE-STATUS PIC XX.
+           03 WS-AUDIT-STATUS PIC XX.
+       01 WS-CELL-NUM PIC 9(4).
+       01 WS-TRACE-WORK.
+           03 WS-WINDOW-START PIC 9(4).
+           03 WS-WINDOW-END PIC 9(4).
+           03 WS-ED-IP PIC ZZZ9.
+           03 WS-ED-OUTPTR PIC ZZZ9.
+           03 WS-ED-LOOPDEPTH PIC Z9.
+           03 WS-ED-CYCLES PIC ZZZZ9.
+           03 WS-ED-STATUS PIC Z9.
+           03 WS-ED-CELLNUM PIC ZZZZ9.
+           03 WS-ED-CELLVAL PIC ----9.
+       01 WS-AUDIT-WORK.
+           03 WS-ED-CYCLE-LIMIT PIC ZZZZ9.
+           03 WS-ED-CYCLES-USED PIC ZZZZ9.
+           03 WS-TERM-REASON PIC X(16).
 
        LINKAGE SECTION.
-       01 BF-I-O.
-           03 BF-INPUT PIC X(512).
-           03 BF-CODE PIC X(512).
-           03 BF-OUTPUT PIC X(512).
-           03 CYCLE-LIMIT PIC 9(5).
+       COPY BFIO.
 
        PROCEDURE DIVISION USING BF-I-O.
-           MOVE 1 TO IN-PTR.
            MOVE 1 TO IP.
            MOVE 0 TO CYCLES.
            MOVE 1 TO OUT-PTR.
            MOVE 0 TO LOOP-DEPTH.
            MOVE 0 TO LOOP-WORK.
            MOVE 0 TO LOOP-STATE.
+           MOVE "N" TO WS-EXT-INPUT-OPEN.
+           MOVE "N" TO WS-EXT-INPUT-EOF.
+           MOVE "N" TO WS-OVERFLOW-OPEN.
+           MOVE "N" TO BF-OUTPUT-OVERFLOW-FLAG.
+           MOVE "N" TO BF-CHECKPOINT-SAVED-FLAG.
+           SET BF-STATUS-CYCLE-LIMIT TO TRUE.
            MOVE SPACES TO BF-OUTPUT.
+           IF BF-RESTART-REQUESTED
+               PERFORM RESTORE-CHECKPOINT
+           ELSE
+               PERFORM FRESH-INIT
+           END-IF.
+           IF BF-INPUT-FROM-DATASET
+               PERFORM OPEN-EXT-INPUT
+           END-IF.
+           PERFORM EXECUTE-INSTRUCTION
+               UNTIL CYCLES IS GREATER THAN OR EQUAL TO CYCLE-TARGET.
+           GO TO HELL.
+
+       HELL.
+           COMPUTE BF-OUTPUT-LEN = OUT-PTR - 1.
+           IF NOT BF-STATUS-CYCLE-LIMIT
+               PERFORM WRITE-TRACE-DUMP
+           ELSE
+               IF BF-CHECKPOINT-ON
+                   PERFORM SAVE-CHECKPOINT
+               END-IF
+           END-IF.
+           PERFORM WRITE-AUDIT-RECORD.
+           PERFORM CLOSE-OPTIONAL-FILES.
+           EXIT PROGRAM.
+
+       FRESH-INIT.
+           MOVE 1 TO IN-PTR.
+           MOVE CYCLE-LIMIT TO CYCLE-TARGET.
            SET CURRENT-CELL TO 1.
            PERFORM ZERO-CELL VARYING CURRENT-CELL
                              FROM 1 BY 1
                              UNTIL CURRENT-CELL IS GREATER THAN 9999.
            SET CURRENT-CELL TO 1.
-           PERFORM EXECUTE-INSTRUCTION
-               UNTIL CYCLES IS GREATER THAN OR EQUAL TO CYCLE-LIMIT.
-           EXIT PROGRAM.
 
-       HELL.
-           EXIT PROGRAM.
+       RESTORE-CHECKPOINT.
+           MOVE "N" TO WS-NO-CHECKPOINT.
+           MOVE BF-RESTART-DSNAME TO WS-RESTART-DSNAME.
+           OPEN INPUT BF-RESTART-FILE.
+           IF WS-RESTART-STATUS = "00"
+               READ BF-RESTART-FILE
+                   AT END SET NO-CHECKPOINT-FOUND TO TRUE
+               END-READ
+               CLOSE BF-RESTART-FILE
+           ELSE
+               SET NO-CHECKPOINT-FOUND TO TRUE
+           END-IF.
+           IF NO-CHECKPOINT-FOUND
+               PERFORM FRESH-INIT
+           ELSE
+               MOVE CKPT-IP TO IP
+               MOVE CKPT-IN-PTR TO IN-PTR
+               MOVE CKPT-CYCLES TO CYCLES
+               COMPUTE CYCLE-TARGET = CYCLES + CYCLE-LIMIT
+               MOVE CKPT-LOOP-DEPTH TO LOOP-DEPTH
+               MOVE CKPT-MEMORY TO BF-MEMORY
+               SET CURRENT-CELL TO CKPT-CELL-PTR
+           END-IF.
 
        ZERO-CELL.
            MOVE 0 TO BF-CELL(CURRENT-CELL).
 
+       OPEN-EXT-INPUT.
+           MOVE BF-INPUT-DSNAME TO WS-EXT-INPUT-DSNAME.
+           OPEN INPUT BF-EXT-INPUT.
+           IF WS-EXT-INPUT-STATUS = "00"
+               SET EXT-INPUT-FILE-OPEN TO TRUE
+           ELSE
+               SET BF-STATUS-INPUT-EXHAUSTED TO TRUE
+               GO TO HELL
+           END-IF.
+
        READ-INSTRUCTION.
            IF IP IS LESS THAN 512 THEN
                UNSTRING BF-CODE INTO CURRENT-INSTRUCTION WITH POINTER IP
@@ -77,6 +225,7 @@
            PERFORM READ-INSTRUCTION.
            IF DONE THEN
       D        DISPLAY "GOING TO HELL"
+               SET BF-STATUS-TAPE-OVERRUN TO TRUE
                GO TO HELL.
            IF BF-LEFT THEN
                PERFORM DO-LEFT
@@ -94,8 +243,9 @@
                PERFORM DO-BEGIN
            ELSE IF BF-END THEN
                PERFORM DO-END
-	   ELSE IF BF-DIE THEN
-	       GO TO HELL.
+           ELSE IF BF-DIE THEN
+               SET BF-STATUS-DIE TO TRUE
+               GO TO HELL.
            ADD 1 TO CYCLES.
 
        DO-LEFT.
@@ -112,55 +262,127 @@
 
        DO-DEC.
            SUBTRACT 1 FROM BF-CELL(CURRENT-CELL).
+           IF BF-WRAP-ON
+               IF BF-CELL(CURRENT-CELL) < 0
+                   MOVE 255 TO BF-CELL(CURRENT-CELL)
+               END-IF
+           END-IF.
 
        DO-INC.
            ADD 1 TO BF-CELL(CURRENT-CELL).
+           IF BF-WRAP-ON
+               IF BF-CELL(CURRENT-CELL) > 255
+                   MOVE 0 TO BF-CELL(CURRENT-CELL)
+               END-IF
+           END-IF.
 
        DO-OUT.
-           IF OUT-PTR < 505 THEN
-               MOVE BF-CELL(CURRENT-CELL) TO CHAR-CODE
-               CALL "DECODE-ASCII" USING CONVERSION
-               IF COBOL-STRING IS EQUAL TO SPACES THEN
-	           ADD 1 TO OUT-PTR
- 	       ELSE
-	           STRING COBOL-STRING,
-                   DELIMITED BY SPACES,
-                   INTO BF-OUTPUT,
-                   WITH POINTER OUT-PTR
-      D        DISPLAY "OUT", I-O-CHARACTER, BF-CELL(CURRENT-CELL)
-           ELSE
-               GO TO HELL.
+           IF OUT-PTR > 504
+               PERFORM FLUSH-OUTPUT-CHUNK
+           END-IF.
+           MOVE BF-CELL(CURRENT-CELL) TO CHAR-CODE.
+           CALL "DECODE-ASCII" USING CONVERSION.
+           MOVE 1 TO WS-OUT-LEN.
+           IF CHAR-CODE NOT = 32 AND COBOL-STRING IS EQUAL TO SPACES
+               PERFORM ENCODE-NONPRINTABLE
+               MOVE 4 TO WS-OUT-LEN
+           END-IF.
+           STRING COBOL-STRING(1:WS-OUT-LEN),
+                  DELIMITED BY SIZE,
+                  INTO BF-OUTPUT,
+                  WITH POINTER OUT-PTR.
+      D    DISPLAY "OUT", I-O-CHARACTER, BF-CELL(CURRENT-CELL).
+
+       ENCODE-NONPRINTABLE.
+           COMPUTE HEX-HI = FUNCTION MOD(CHAR-CODE, 256) / 16.
+           COMPUTE HEX-LO = FUNCTION MOD(CHAR-CODE, 16).
+           MOVE SPACES TO COBOL-STRING.
+           STRING "\x" DELIMITED BY SIZE,
+                  HEX-DIGITS(HEX-HI + 1:1) DELIMITED BY SIZE,
+                  HEX-DIGITS(HEX-LO + 1:1) DELIMITED BY SIZE,
+                  INTO COBOL-STRING.
+
+       FLUSH-OUTPUT-CHUNK.
+           IF NOT OVERFLOW-FILE-OPEN
+               MOVE BF-OVERFLOW-DSNAME TO WS-OVERFLOW-DSNAME
+               IF BF-RESTART-REQUESTED
+                   OPEN EXTEND BF-OVERFLOW-OUT
+                   IF WS-OVERFLOW-STATUS NOT = "00"
+                          AND WS-OVERFLOW-STATUS NOT = "05"
+                       OPEN OUTPUT BF-OVERFLOW-OUT
+                   END-IF
+               ELSE
+                   OPEN OUTPUT BF-OVERFLOW-OUT
+               END-IF
+               IF WS-OVERFLOW-STATUS NOT = "00"
+                      AND WS-OVERFLOW-STATUS NOT = "05"
+                   SET BF-STATUS-OUTPUT-FAILURE TO TRUE
+                   GO TO HELL
+               END-IF
+               SET OVERFLOW-FILE-OPEN TO TRUE
+           END-IF.
+           COMPUTE WS-CHUNK-LEN = OUT-PTR - 1.
+           MOVE WS-CHUNK-LEN TO OVFL-LEN.
+           MOVE SPACES TO OVFL-DATA.
+           MOVE BF-OUTPUT(1:WS-CHUNK-LEN) TO OVFL-DATA(1:WS-CHUNK-LEN).
+           WRITE BF-OVERFLOW-REC.
+           SET BF-OUTPUT-OVERFLOWED TO TRUE.
+           MOVE SPACES TO BF-OUTPUT.
+           MOVE 1 TO OUT-PTR.
 
        DO-IN.
-           UNSTRING BF-INPUT,
-                    INTO I-O-CHARACTER,
-                    WITH POINTER IN-PTR.
+           PERFORM NEXT-INPUT-CHAR.
            IF NOT ESCAPE-CHAR THEN
                MOVE I-O-CHARACTER TO COBOL-STRING
-           ELSE IF IN-PTR < 513 THEN
-               UNSTRING BF-INPUT,
-                        INTO I-O-CHARACTER,
-                        WITH POINTER IN-PTR
+           ELSE
+               PERFORM NEXT-INPUT-CHAR
                IF ESCAPE-CHAR THEN
                    MOVE I-O-CHARACTER TO COBOL-STRING
-               ELSE IF IN-PTR < 507 THEN
-                   UNSTRING BF-INPUT,
-                            DELIMITED BY "$",
-                            INTO COBOL-STRING,
-                            WITH POINTER IN-PTR
-               ELSE GO TO HELL.
+               ELSE
+                   PERFORM READ-ESCAPE-CODE.
            CALL "ENCODE-ASCII" USING CONVERSION.
            MOVE CHAR-CODE TO BF-CELL(CURRENT-CELL).
       D    DISPLAY "IN", I-O-CHARACTER, BF-CELL(CURRENT-CELL).
 
+       READ-ESCAPE-CODE.
+           MOVE SPACES TO COBOL-STRING.
+           MOVE 0 TO WS-ESCAPE-POS.
+           PERFORM NEXT-INPUT-CHAR.
+           PERFORM UNTIL ESCAPE-CHAR OR WS-ESCAPE-POS >= 6
+               ADD 1 TO WS-ESCAPE-POS
+               MOVE I-O-CHARACTER TO COBOL-STRING(WS-ESCAPE-POS:1)
+               PERFORM NEXT-INPUT-CHAR
+           END-PERFORM.
+
+       NEXT-INPUT-CHAR.
+           IF IN-PTR < 513
+               UNSTRING BF-INPUT INTO I-O-CHARACTER WITH POINTER IN-PTR
+           ELSE
+               IF BF-INPUT-FROM-DATASET AND NOT EXT-INPUT-AT-EOF
+                   READ BF-EXT-INPUT
+                       AT END SET EXT-INPUT-AT-EOF TO TRUE
+                   END-READ
+               END-IF
+               IF EXT-INPUT-AT-EOF OR NOT BF-INPUT-FROM-DATASET
+                   SET BF-STATUS-INPUT-EXHAUSTED TO TRUE
+                   GO TO HELL
+               ELSE
+                   MOVE BF-EXT-INPUT-REC TO I-O-CHARACTER
+               END-IF
+           END-IF.
+
        DO-BEGIN.
            IF BF-CELL(CURRENT-CELL) IS EQUAL TO 0 THEN
                MOVE LOOP-DEPTH TO LOOP-WORK
                PERFORM FIND-END UNTIL DONE
                SUBTRACT 1 FROM IP
            ELSE
-               ADD 1 TO LOOP-DEPTH.
-           
+               IF LOOP-DEPTH IS EQUAL TO 99 THEN
+                   SET BF-STATUS-NEST-TOO-DEEP TO TRUE
+                   GO TO HELL
+               ELSE
+                   ADD 1 TO LOOP-DEPTH.
+
        FIND-END.
            PERFORM READ-INSTRUCTION.
            IF NOT DONE THEN
@@ -171,7 +393,7 @@
                        MOVE 99 TO LOOP-STATE
                    ELSE
                        SUBTRACT 1 FROM LOOP-WORK.
-           
+
        DO-END.
            SUBTRACT 1 FROM LOOP-DEPTH.
            IF BF-CELL(CURRENT-CELL) IS NOT EQUAL TO 0 THEN
@@ -194,4 +416,133 @@
                SUBTRACT 2 FROM IP
                UNSTRING BF-CODE INTO CURRENT-INSTRUCTION WITH POINTER IP
            ELSE
-               MOVE 99 TO LOOP-STATE.
\ No newline at end of file
+               MOVE 99 TO LOOP-STATE.
+
+       WRITE-TRACE-DUMP.
+           MOVE IP TO WS-ED-IP.
+           MOVE OUT-PTR TO WS-ED-OUTPTR.
+           MOVE LOOP-DEPTH TO WS-ED-LOOPDEPTH.
+           MOVE CYCLES TO WS-ED-CYCLES.
+           MOVE BF-STATUS TO WS-ED-STATUS.
+           SET WS-CELL-NUM TO CURRENT-CELL.
+           IF WS-CELL-NUM > 10
+               COMPUTE WS-WINDOW-START = WS-CELL-NUM - 10
+           ELSE
+               MOVE 1 TO WS-WINDOW-START
+           END-IF.
+           COMPUTE WS-WINDOW-END = WS-CELL-NUM + 10.
+           IF WS-WINDOW-END > 9999
+               MOVE 9999 TO WS-WINDOW-END
+           END-IF.
+           OPEN EXTEND BF-TRACE-LOG.
+           IF WS-TRACE-STATUS NOT = "00" AND WS-TRACE-STATUS NOT = "05"
+               OPEN OUTPUT BF-TRACE-LOG
+           END-IF.
+           IF WS-TRACE-STATUS NOT = "00" AND WS-TRACE-STATUS NOT = "05"
+               DISPLAY "BF-RUN: UNABLE TO OPEN BFTRACE, STATUS="
+                       WS-TRACE-STATUS
+           ELSE
+               MOVE SPACES TO BF-TRACE-REC
+               STRING "JOB=" DELIMITED BY SIZE,
+                      BF-JOB-ID DELIMITED BY SIZE,
+                      " STATUS=" DELIMITED BY SIZE,
+                      WS-ED-STATUS DELIMITED BY SIZE,
+                      " IP=" DELIMITED BY SIZE,
+                      WS-ED-IP DELIMITED BY SIZE,
+                      " OUT-PTR=" DELIMITED BY SIZE,
+                      WS-ED-OUTPTR DELIMITED BY SIZE,
+                      " LOOP-DEPTH=" DELIMITED BY SIZE,
+                      WS-ED-LOOPDEPTH DELIMITED BY SIZE,
+                      " CYCLES=" DELIMITED BY SIZE,
+                      WS-ED-CYCLES DELIMITED BY SIZE,
+                      " CELL=" DELIMITED BY SIZE,
+                      WS-CELL-NUM DELIMITED BY SIZE,
+                      INTO BF-TRACE-REC
+               WRITE BF-TRACE-REC
+               PERFORM WRITE-TRACE-WINDOW VARYING DUMP-CELL
+                       FROM WS-WINDOW-START BY 1
+                       UNTIL DUMP-CELL > WS-WINDOW-END
+               CLOSE BF-TRACE-LOG
+           END-IF.
+
+       WRITE-TRACE-WINDOW.
+           SET WS-CELL-NUM TO DUMP-CELL.
+           MOVE WS-CELL-NUM TO WS-ED-CELLNUM.
+           MOVE BF-CELL(DUMP-CELL) TO WS-ED-CELLVAL.
+           MOVE SPACES TO BF-TRACE-REC.
+           STRING "  MEM(" DELIMITED BY SIZE,
+                  WS-ED-CELLNUM DELIMITED BY SIZE,
+                  ")=" DELIMITED BY SIZE,
+                  WS-ED-CELLVAL DELIMITED BY SIZE,
+                  INTO BF-TRACE-REC.
+           WRITE BF-TRACE-REC.
+
+       WRITE-AUDIT-RECORD.
+           MOVE CYCLE-TARGET TO WS-ED-CYCLE-LIMIT.
+           MOVE CYCLES TO WS-ED-CYCLES-USED.
+           MOVE CYCLES TO BF-CYCLES-USED.
+           EVALUATE TRUE
+               WHEN BF-STATUS-DIE
+                   MOVE "BF-DIE" TO WS-TERM-REASON
+               WHEN BF-STATUS-TAPE-OVERRUN
+                   MOVE "TAPE-OVERRUN" TO WS-TERM-REASON
+               WHEN BF-STATUS-NEST-TOO-DEEP
+                   MOVE "NEST-TOO-DEEP" TO WS-TERM-REASON
+               WHEN BF-STATUS-INPUT-EXHAUSTED
+                   MOVE "INPUT-EXHAUSTED" TO WS-TERM-REASON
+               WHEN BF-STATUS-OUTPUT-FAILURE
+                   MOVE "OUTPUT-FAILURE" TO WS-TERM-REASON
+               WHEN OTHER
+                   MOVE "CYCLE-LIMIT" TO WS-TERM-REASON
+           END-EVALUATE.
+           OPEN EXTEND BF-AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+               OPEN OUTPUT BF-AUDIT-LOG
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00" AND WS-AUDIT-STATUS NOT = "05"
+               DISPLAY "BF-RUN: UNABLE TO OPEN BFAUDIT, STATUS="
+                       WS-AUDIT-STATUS
+           ELSE
+               MOVE SPACES TO BF-AUDIT-REC
+               STRING "JOB=" DELIMITED BY SIZE,
+                      BF-JOB-ID DELIMITED BY SIZE,
+                      " AT=" DELIMITED BY SIZE,
+                      FUNCTION CURRENT-DATE DELIMITED BY SIZE,
+                      " CYCLES=" DELIMITED BY SIZE,
+                      WS-ED-CYCLES-USED DELIMITED BY SIZE,
+                      "/" DELIMITED BY SIZE,
+                      WS-ED-CYCLE-LIMIT DELIMITED BY SIZE,
+                      " REASON=" DELIMITED BY SIZE,
+                      WS-TERM-REASON DELIMITED BY SIZE,
+                      INTO BF-AUDIT-REC
+               WRITE BF-AUDIT-REC
+               CLOSE BF-AUDIT-LOG
+           END-IF.
+
+       CLOSE-OPTIONAL-FILES.
+           IF EXT-INPUT-FILE-OPEN
+               CLOSE BF-EXT-INPUT
+           END-IF.
+           IF OVERFLOW-FILE-OPEN
+               CLOSE BF-OVERFLOW-OUT
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE BF-JOB-ID TO CKPT-JOB-ID.
+           MOVE IP TO CKPT-IP.
+           MOVE IN-PTR TO CKPT-IN-PTR.
+           MOVE OUT-PTR TO CKPT-OUT-PTR.
+           MOVE CYCLES TO CKPT-CYCLES.
+           MOVE LOOP-DEPTH TO CKPT-LOOP-DEPTH.
+           SET WS-CELL-NUM TO CURRENT-CELL.
+           MOVE WS-CELL-NUM TO CKPT-CELL-PTR.
+           MOVE BF-MEMORY TO CKPT-MEMORY.
+           MOVE BF-RESTART-DSNAME TO WS-RESTART-DSNAME.
+           OPEN OUTPUT BF-RESTART-FILE.
+           IF WS-RESTART-STATUS NOT = "00"
+               SET BF-STATUS-OUTPUT-FAILURE TO TRUE
+               GO TO HELL
+           END-IF.
+           WRITE BF-RESTART-REC.
+           CLOSE BF-RESTART-FILE.
+           SET BF-CHECKPOINT-SAVED TO TRUE.
